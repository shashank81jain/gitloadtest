@@ -0,0 +1,204 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BKMLEXT.
+       AUTHOR.        BANK-APPL-DEV.
+      *================================================================*
+      *  BKMLEXT - Mailing Vendor Extract                              *
+      *  Browses the customer master for members with a CUSTPRF        *
+      *  marketing opt-in (the same election captured by BANK80A's     *
+      *  OPT2I and honored by BKSTMSEL) and writes a mailing-vendor    *
+      *  extract record for each one.  The postal code is reformatted  *
+      *  for the member's country using the mask carried in            *
+      *  STCTY-PSTCDE-FORMAT on the state/country reference file, so   *
+      *  an alphanumeric Canadian code can come out spaced as A1A 1A1  *
+      *  purely from reference-file data, without the extract program  *
+      *  knowing the per-country rules itself.  CUST-PSTCDE only ever  *
+      *  carries 7 raw characters, so this can insert mask literals    *
+      *  (dashes, spaces) around up to 7 consumed digits/letters, but  *
+      *  cannot format a code - such as ZIP+4 - whose mask needs more  *
+      *  than 7 digits/letters consumed from the source.  Members      *
+      *  with no preference record, like BKSTMSEL, default to no       *
+      *  marketing contact.                                            *
+      *
+      *  Modification History
+      *  ---------------------
+      *  BANK-APPL-DEV  - Initial version.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMST-FILE     ASSIGN TO CUSTMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMST-STATUS.
+
+           SELECT CUSTPRF-FILE     ASSIGN TO CUSTPRF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTPRF-CUST-ID
+               FILE STATUS IS WS-CUSTPRF-STATUS.
+
+           SELECT STCYREF-FILE     ASSIGN TO STCYREF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STCTY-KEY
+               FILE STATUS IS WS-STCTY-STATUS.
+
+           SELECT MAILEXT-FILE     ASSIGN TO MAILEXT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMST-FILE.
+           COPY MCUSTMST.
+
+       FD  CUSTPRF-FILE.
+           COPY MCUSTPRF.
+
+       FD  STCYREF-FILE.
+           COPY MSTCTYF.
+
+       FD  MAILEXT-FILE
+           RECORDING MODE IS F.
+           COPY MMAILEXT.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-CUSTMST-EOF-SW       PIC X     VALUE 'N'.
+               88  WS-CUSTMST-EOF                VALUE 'Y'.
+           05  WS-CUSTMST-STATUS       PIC X(2).
+           05  WS-CUSTPRF-STATUS       PIC X(2).
+               88  WS-CUSTPRF-OK                 VALUE '00'.
+           05  WS-STCTY-STATUS         PIC X(2).
+               88  WS-STCTY-OK                   VALUE '00'.
+
+       01  WS-COUNTERS.
+           05  WS-SELECTED-COUNT       PIC 9(7)  VALUE ZERO.
+
+      *    Working fields for the postal-code reformat, driven by the
+      *    mask held in STCTY-PSTCDE-FORMAT - a '9' or 'A' position
+      *    consumes the next raw postal-code character, any other
+      *    character is inserted into the output literally.
+       01  WS-PSTCDE-WORK.
+           05  WS-FMT-LEN              PIC 9(2)  VALUE ZERO.
+           05  WS-SRC-LEN              PIC 9(2)  VALUE ZERO.
+           05  WS-FMT-IDX              PIC 9(2)  VALUE ZERO.
+           05  WS-SRC-IDX              PIC 9(2)  VALUE ZERO.
+           05  WS-FMT-CHAR             PIC X.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER
+               UNTIL WS-CUSTMST-EOF
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTMST-FILE
+           OPEN INPUT  CUSTPRF-FILE
+           OPEN INPUT  STCYREF-FILE
+           OPEN OUTPUT MAILEXT-FILE
+
+           MOVE LOW-VALUES              TO CUST-ID
+           START CUSTMST-FILE
+               KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY
+                   MOVE 'Y'             TO WS-CUSTMST-EOF-SW
+           END-START
+
+           IF NOT WS-CUSTMST-EOF
+               READ CUSTMST-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y'         TO WS-CUSTMST-EOF-SW
+               END-READ
+           END-IF.
+
+       2000-PROCESS-MASTER.
+           MOVE CUST-ID                 TO CUSTPRF-CUST-ID
+           READ CUSTPRF-FILE
+               KEY IS CUSTPRF-CUST-ID
+           END-READ
+
+           IF WS-CUSTPRF-OK
+               AND CUSTPRF-MKTG-OPTIN
+               PERFORM 2100-WRITE-MAILING-EXTRACT
+           END-IF
+
+           READ CUSTMST-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y'             TO WS-CUSTMST-EOF-SW
+           END-READ.
+
+       2100-WRITE-MAILING-EXTRACT.
+           ADD 1                         TO WS-SELECTED-COUNT
+           MOVE CUST-ID                  TO MAILEXT-CUST-ID
+           MOVE CUST-NAME                TO MAILEXT-NAME
+           MOVE CUST-ADDR1               TO MAILEXT-ADDR1
+           MOVE CUST-ADDR2               TO MAILEXT-ADDR2
+           MOVE CUST-STATE               TO MAILEXT-STATE
+           MOVE CUST-CNTRY               TO MAILEXT-CNTRY
+           PERFORM 2200-FORMAT-POSTAL-CODE
+           WRITE MAILEXT-RECORD.
+
+       2200-FORMAT-POSTAL-CODE.
+           MOVE CUST-CNTRY               TO STCTY-CNTRY-CD
+           MOVE CUST-STATE               TO STCTY-STATE-CD
+           READ STCYREF-FILE
+               KEY IS STCTY-KEY
+           END-READ
+
+           IF WS-STCTY-OK
+               AND STCTY-ACTIVE
+               PERFORM 2210-APPLY-POSTAL-MASK
+           ELSE
+               MOVE CUST-PSTCDE           TO MAILEXT-PSTCDE
+           END-IF.
+
+       2210-APPLY-POSTAL-MASK.
+           MOVE SPACES                   TO MAILEXT-PSTCDE
+           PERFORM 2220-FIND-FORMAT-LENGTH
+           PERFORM 2230-FIND-SOURCE-LENGTH
+
+           IF WS-FMT-LEN = ZERO
+               MOVE CUST-PSTCDE           TO MAILEXT-PSTCDE
+           ELSE
+               MOVE ZERO                  TO WS-SRC-IDX
+               PERFORM VARYING WS-FMT-IDX FROM 1 BY 1
+                       UNTIL WS-FMT-IDX > WS-FMT-LEN
+                   MOVE STCTY-PSTCDE-FORMAT(WS-FMT-IDX:1)
+                                          TO WS-FMT-CHAR
+                   IF WS-FMT-CHAR = '9' OR WS-FMT-CHAR = 'A'
+                       ADD 1              TO WS-SRC-IDX
+                       IF WS-SRC-IDX <= WS-SRC-LEN
+                           MOVE CUST-PSTCDE(WS-SRC-IDX:1)
+                               TO MAILEXT-PSTCDE(WS-FMT-IDX:1)
+                       END-IF
+                   ELSE
+                       MOVE WS-FMT-CHAR
+                           TO MAILEXT-PSTCDE(WS-FMT-IDX:1)
+                   END-IF
+               END-PERFORM
+           END-IF.
+
+       2220-FIND-FORMAT-LENGTH.
+           MOVE 10                       TO WS-FMT-IDX
+           PERFORM UNTIL WS-FMT-IDX = ZERO
+                   OR STCTY-PSTCDE-FORMAT(WS-FMT-IDX:1) NOT = SPACE
+               SUBTRACT 1                 FROM WS-FMT-IDX
+           END-PERFORM
+           MOVE WS-FMT-IDX                TO WS-FMT-LEN.
+
+       2230-FIND-SOURCE-LENGTH.
+           MOVE 7                        TO WS-SRC-IDX
+           PERFORM UNTIL WS-SRC-IDX = ZERO
+                   OR CUST-PSTCDE(WS-SRC-IDX:1) NOT = SPACE
+               SUBTRACT 1                 FROM WS-SRC-IDX
+           END-PERFORM
+           MOVE WS-SRC-IDX                TO WS-SRC-LEN.
+
+       9000-FINALIZE.
+           CLOSE CUSTMST-FILE
+           CLOSE CUSTPRF-FILE
+           CLOSE STCYREF-FILE
+           CLOSE MAILEXT-FILE.
