@@ -0,0 +1,682 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BANK80A.
+       AUTHOR.        BANK-APPL-DEV.
+      *================================================================*
+      *  BANK80A - Member Address/Email Maintenance                   *
+      *  Pseudo-conversational CICS transaction behind the BANK80A    *
+      *  map (mapset MBANK80).  Displays a member's mailing address   *
+      *  and e-mail and lets the teller update them.                  *
+      *
+      *  Modification History
+      *  ---------------------
+      *  BANK-APPL-DEV  - Initial version.  Cross-validates
+      *                   MSTATEI/MPSTCDEI/MCNTRYI against the state/
+      *                   country reference file before the update is
+      *                   allowed to post.
+      *  BANK-APPL-DEV  - USERNMI is now stamped from the USRSEC
+      *                   sign-on/security file and protected against
+      *                   direct entry, keyed by USERIDI.
+      *  BANK-APPL-DEV  - Writes a before/after audit record for every
+      *                   address/e-mail change to the ADRA TD queue.
+      *  BANK-APPL-DEV  - OPT1I/OPT2I (paperless statements / marketing
+      *                   contact) are now loaded from and persisted to
+      *                   the CUSTPRF preference file.
+      *  BANK-APPL-DEV  - PF1 links to HELP80A for context-sensitive
+      *                   help keyed by the current TRANI/SCRNI.
+      *  BANK-APPL-DEV  - MEMAILI is checked for a plausible e-mail
+      *                   shape; a bad address no longer blocks the
+      *                   rest of the update, it is routed to the
+      *                   EMSU suspense queue for back-office review.
+      *  BANK-APPL-DEV  - Entered field values are checkpointed to a
+      *                   per-user temporary storage queue on every
+      *                   receive, so an interrupted update can be
+      *                   restored the next time that user signs on
+      *                   to this transaction.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CONSTANTS.
+           05  WS-TRANID               PIC X(4)  VALUE 'BK80'.
+           05  WS-TRANID-HELP          PIC X(4)  VALUE 'HELP'.
+           05  WS-MAPSETNAME           PIC X(8)  VALUE 'MBANK80'.
+           05  WS-MAPNAME              PIC X(8)  VALUE 'BANK80A'.
+           05  WS-FILE-CUSTMST         PIC X(8)  VALUE 'CUSTMST'.
+           05  WS-FILE-STCYREF         PIC X(8)  VALUE 'STCYREF'.
+           05  WS-FILE-USRSEC          PIC X(8)  VALUE 'USRSEC'.
+           05  WS-FILE-CUSTPRF         PIC X(8)  VALUE 'CUSTPRF'.
+           05  WS-TDQ-ADRAUD           PIC X(4)  VALUE 'ADRA'.
+           05  WS-TDQ-EMLSUSP          PIC X(4)  VALUE 'EMSU'.
+
+       01  WS-WORK-FIELDS.
+           05  WS-RESP                 PIC S9(8) COMP.
+           05  WS-ERROR-SW             PIC X     VALUE 'N'.
+               88  WS-ERROR-FOUND                VALUE 'Y'.
+           05  WS-ABSTIME              PIC S9(15) COMP.
+           05  WS-DATE-OUT             PIC X(10).
+           05  WS-TIME-OUT             PIC X(8).
+           05  WS-EMAIL-INVALID-SW     PIC X     VALUE 'N'.
+               88  WS-EMAIL-INVALID              VALUE 'Y'.
+           05  WS-TSQ-NAME             PIC X(8).
+
+       01  WS-EMAIL-WORK.
+           05  WS-AT-COUNT             PIC 9(2)  VALUE ZERO.
+           05  WS-AT-POS               PIC 9(2)  VALUE ZERO.
+           05  WS-DOT-POS              PIC 9(2)  VALUE ZERO.
+           05  WS-SUBSCRIPT            PIC 9(2)  VALUE ZERO.
+
+      *    Work fields for walking STCTY-PSTCDE-FORMAT position by
+      *    position against MPSTCDEI, the same way BKMLEXT.cbl's
+      *    2210-APPLY-POSTAL-MASK walks it to build the mailing
+      *    extract - '9'/'A' mask positions consume and check the
+      *    next raw character, literal positions are skipped.
+       01  WS-PSTCDE-WORK.
+           05  WS-PSTCDE-FMT-LEN       PIC 9(2)  VALUE ZERO.
+           05  WS-PSTCDE-SRC-LEN       PIC 9(2)  VALUE ZERO.
+           05  WS-PSTCDE-FMT-IDX       PIC 9(2)  VALUE ZERO.
+           05  WS-PSTCDE-SRC-IDX       PIC 9(2)  VALUE ZERO.
+           05  WS-PSTCDE-FMT-CHAR      PIC X.
+
+      *    Default commarea built only on the very first (EIBCALEN=0)
+      *    entry into the transaction - DFHCOMMAREA has no storage
+      *    until a commarea has actually been passed by CICS.
+      *    WS-FIRST-TIME-SW lines up with CA-FIRST-TIME-SW, which
+      *    0000-MAINLINE now reads as "just returned from HELP80A" -
+      *    it must start 'N' here since this leg isn't a help return.
+       01  WS-FIRST-COMMAREA.
+           05  WS-FIRST-USER-ID        PIC X(5)  VALUE SPACES.
+           05  WS-FIRST-USER-NAME      PIC X(23) VALUE SPACES.
+           05  WS-FIRST-CUST-ID        PIC 9(9)  VALUE 1.
+           05  WS-FIRST-TRAN-ID        PIC X(4)  VALUE SPACES.
+           05  WS-FIRST-SCRN-ID        PIC X(6)  VALUE SPACES.
+           05  WS-FIRST-TIME-SW        PIC X     VALUE 'N'.
+
+           COPY DFHAID.
+
+           COPY DFHBMSCA.
+
+       01  MAPAREA                     PIC X(1814).
+           COPY MBANK80.
+
+           COPY MCUSTMST.
+
+           COPY MSTCTYF.
+
+           COPY MUSRSEC.
+
+           COPY MADRAUD.
+
+           COPY MCUSTPRF.
+
+           COPY MEMLSUSP.
+
+           COPY MCHKPT.
+
+       LINKAGE SECTION.
+           COPY MBANKCA.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 0100-FIRST-TIME-IN
+           ELSE
+      *        CA-FIRST-TIME-SW is set by HELP80A's PF3 return path
+      *        immediately before the terminal comes back to us, so
+      *        the first input after a help trip lands here with the
+      *        3270 buffer still painted with HELP80A's map - redisplay
+      *        our own screen from scratch instead of trusting EIBAID
+      *        or receiving against the wrong map layout.
+               IF CA-FIRST-TIME
+                   MOVE 'N'             TO CA-FIRST-TIME-SW
+                   PERFORM 1000-INIT-SESSION
+                   PERFORM 9900-RETURN-TRANS
+               ELSE
+                   EVALUATE EIBAID
+                       WHEN DFHCLEAR
+                           PERFORM 1000-INIT-SESSION
+                           PERFORM 9900-RETURN-TRANS
+                       WHEN DFHPF3
+                           PERFORM 8100-EXIT-TRANSACTION
+                       WHEN DFHPF1
+                           PERFORM 1300-LINK-TO-HELP
+                           PERFORM 9920-RETURN-TO-HELP
+                       WHEN DFHENTER
+                           PERFORM 2000-RECEIVE-AND-EDIT
+                               THRU 2090-RECEIVE-EXIT
+                           PERFORM 9900-RETURN-TRANS
+                       WHEN OTHER
+                           PERFORM 1000-INIT-SESSION
+                           PERFORM 9900-RETURN-TRANS
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       0100-FIRST-TIME-IN.
+           MOVE WS-FIRST-COMMAREA      TO DFHCOMMAREA
+           PERFORM 1000-INIT-SESSION
+           PERFORM 9900-RETURN-TRANS.
+
+       1000-INIT-SESSION.
+      *    CA-USER-ID is not yet known this early - it is not keyed
+      *    in until the teller enters USERIDI on the map and presses
+      *    ENTER, so any checkpoint left for them cannot be looked up
+      *    by TSQ name here.  The restore check is deferred to
+      *    2000-RECEIVE-AND-EDIT, once CA-USER-ID is actually known.
+           MOVE SPACES                 TO BANK80AO
+           PERFORM 1150-SIGNON-LOOKUP
+           PERFORM 1100-LOAD-CUSTOMER
+           PERFORM 1110-LOAD-PREFERENCES
+           PERFORM 1200-BUILD-HEADER
+           PERFORM 9000-SEND-INITIAL-MAP.
+
+       1150-SIGNON-LOOKUP.
+           MOVE CA-USER-ID              TO USRSEC-USER-ID
+           EXEC CICS READ
+               FILE(WS-FILE-USRSEC)
+               INTO(USRSEC-RECORD)
+               RIDFLD(USRSEC-USER-ID)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL) AND USRSEC-ACTIVE
+               MOVE USRSEC-USER-NAME    TO CA-USER-NAME
+           ELSE
+               MOVE 'UNKNOWN USER'      TO CA-USER-NAME
+           END-IF.
+
+       1100-LOAD-CUSTOMER.
+           MOVE CA-CUST-ID              TO CUST-ID
+           EXEC CICS READ
+               FILE(WS-FILE-CUSTMST)
+               INTO(CUSTMST-RECORD)
+               RIDFLD(CUST-ID)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CUST-ADDR1          TO MADDR1O
+               MOVE CUST-ADDR2          TO MADDR2O
+               MOVE CUST-STATE          TO MSTATEO
+               MOVE CUST-PSTCDE         TO MPSTCDEO
+               MOVE CUST-CNTRY          TO MCNTRYO
+               MOVE CUST-EMAIL          TO MEMAILO
+           ELSE
+               MOVE SPACES              TO MADDR1O MADDR2O MSTATEO
+                                           MPSTCDEO MCNTRYO MEMAILO
+               MOVE 'MEMBER NOT FOUND'  TO ERRMSGO
+           END-IF.
+
+       1110-LOAD-PREFERENCES.
+           MOVE CA-CUST-ID              TO CUSTPRF-CUST-ID
+           EXEC CICS READ
+               FILE(WS-FILE-CUSTPRF)
+               INTO(CUSTPRF-RECORD)
+               RIDFLD(CUSTPRF-CUST-ID)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CUSTPRF-PAPERLESS-SW  TO OPT1O
+               MOVE CUSTPRF-MKTG-OPTIN-SW TO OPT2O
+           ELSE
+               MOVE 'N'                   TO OPT1O OPT2O
+           END-IF.
+
+       1120-CHECK-CHECKPOINT.
+           PERFORM 1125-BUILD-TSQ-NAME
+
+           EXEC CICS READQ TS
+               QUEUE(WS-TSQ-NAME)
+               INTO(CHKPT-RECORD)
+               LENGTH(LENGTH OF CHKPT-RECORD)
+               ITEM(1)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CHKPT-ADDR1          TO MADDR1O
+               MOVE CHKPT-ADDR2          TO MADDR2O
+               MOVE CHKPT-STATE          TO MSTATEO
+               MOVE CHKPT-PSTCDE         TO MPSTCDEO
+               MOVE CHKPT-CNTRY          TO MCNTRYO
+               MOVE CHKPT-EMAIL          TO MEMAILO
+               MOVE CHKPT-OPT1           TO OPT1O
+               MOVE CHKPT-OPT2           TO OPT2O
+               MOVE 'INTERRUPTED UPDATE RESTORED - REVIEW AND RE-ENTER'
+                                         TO ERRMSGO
+           END-IF.
+
+       1125-BUILD-TSQ-NAME.
+           STRING 'CK' CA-USER-ID DELIMITED BY SIZE INTO WS-TSQ-NAME.
+
+       1200-BUILD-HEADER.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               MMDDYYYY(WS-DATE-OUT)
+               TIME(WS-TIME-OUT)
+           END-EXEC
+           MOVE WS-DATE-OUT             TO DATEO
+           MOVE WS-TIME-OUT             TO TIMEO
+           MOVE 'BANK80'                TO SCRNO
+           MOVE WS-TRANID               TO TRANO
+           MOVE WS-TRANID               TO CA-TRAN-ID
+           MOVE 'BANK80'                TO CA-SCRN-ID
+           MOVE 'MEMBER MAINTENANCE'    TO HEAD1O
+           MOVE 'ADDRESS / EMAIL UPDATE' TO HEAD2O
+           MOVE CA-USER-ID              TO USERIDO
+           MOVE CA-USER-NAME            TO USERNMO
+           MOVE DFHBMPROT               TO USERNMP.
+
+       1300-LINK-TO-HELP.
+           MOVE 'Y'                     TO CA-FIRST-TIME-SW.
+
+       2000-RECEIVE-AND-EDIT.
+           EXEC CICS RECEIVE
+               MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSETNAME)
+               INTO(BANK80AI)
+               RESP(WS-RESP)
+           END-EXEC
+
+           MOVE 'N'                    TO WS-ERROR-SW
+           MOVE 'N'                    TO WS-EMAIL-INVALID-SW
+           MOVE SPACES                 TO ERRMSGO
+
+           IF WS-RESP = DFHRESP(MAPFAIL)
+               MOVE 'Y'                 TO WS-ERROR-SW
+               MOVE 'NO DATA ENTERED - RE-KEY AND PRESS ENTER'
+                                         TO ERRMSGO
+               GO TO 2090-RECEIVE-EXIT
+           END-IF
+
+           MOVE USERIDI                TO CA-USER-ID
+           PERFORM 1150-SIGNON-LOOKUP
+           PERFORM 1200-BUILD-HEADER
+
+           IF CA-USER-NAME = 'UNKNOWN USER'
+               MOVE 'Y'                 TO WS-ERROR-SW
+               MOVE 'INVALID USER ID - UPDATE NOT APPLIED'
+                                         TO ERRMSGO
+               GO TO 2090-RECEIVE-EXIT
+           END-IF
+
+      *    CA-USER-ID is now known for the first time this task
+      *    chain, so this is the first point a checkpoint for this
+      *    teller can be looked up.  If none of the maintainable
+      *    fields were keyed along with USERIDI, treat this ENTER as
+      *    the teller re-identifying themselves after an interrupted
+      *    session, not as a blank update - reload the current
+      *    master/preference data and offer any saved checkpoint for
+      *    that data instead of running validation against spaces.
+           IF MADDR1I = SPACES AND MADDR2I = SPACES
+                   AND MSTATEI = SPACES AND MPSTCDEI = SPACES
+                   AND MCNTRYI = SPACES AND MEMAILI = SPACES
+               PERFORM 1100-LOAD-CUSTOMER
+               PERFORM 1110-LOAD-PREFERENCES
+               PERFORM 1120-CHECK-CHECKPOINT
+               GO TO 2090-RECEIVE-EXIT
+           END-IF
+
+           PERFORM 1125-BUILD-TSQ-NAME
+           PERFORM 2050-WRITE-CHECKPOINT
+
+           IF NOT WS-ERROR-FOUND
+               PERFORM 2100-VALIDATE-ADDRESS
+           END-IF
+
+           IF NOT WS-ERROR-FOUND
+               PERFORM 2120-VALIDATE-PREFERENCES
+           END-IF
+
+           IF NOT WS-ERROR-FOUND
+               PERFORM 2130-VALIDATE-EMAIL-FORMAT
+           END-IF
+
+           IF NOT WS-ERROR-FOUND
+               PERFORM 3000-UPDATE-CUSTOMER
+           END-IF
+
+           IF NOT WS-ERROR-FOUND
+               IF WS-EMAIL-INVALID
+                   MOVE 'UPDATED - INVALID EMAIL ROUTED FOR REVIEW'
+                                         TO ERRMSGO
+               ELSE
+                   MOVE 'UPDATE SUCCESSFUL' TO ERRMSGO
+               END-IF
+               PERFORM 3400-CLEAR-CHECKPOINT
+           END-IF.
+
+       2090-RECEIVE-EXIT.
+           PERFORM 9100-SEND-DATAONLY-MAP.
+
+       2050-WRITE-CHECKPOINT.
+           MOVE CA-CUST-ID               TO CHKPT-CUST-ID
+           MOVE MADDR1I                   TO CHKPT-ADDR1
+           MOVE MADDR2I                   TO CHKPT-ADDR2
+           MOVE MSTATEI                   TO CHKPT-STATE
+           MOVE MPSTCDEI                  TO CHKPT-PSTCDE
+           MOVE MCNTRYI                   TO CHKPT-CNTRY
+           MOVE MEMAILI                   TO CHKPT-EMAIL
+           MOVE OPT1I                     TO CHKPT-OPT1
+           MOVE OPT2I                     TO CHKPT-OPT2
+
+           EXEC CICS DELETEQ TS
+               QUEUE(WS-TSQ-NAME)
+               RESP(WS-RESP)
+           END-EXEC
+
+           EXEC CICS WRITEQ TS
+               QUEUE(WS-TSQ-NAME)
+               FROM(CHKPT-RECORD)
+               LENGTH(LENGTH OF CHKPT-RECORD)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       2100-VALIDATE-ADDRESS.
+           MOVE MCNTRYI                 TO STCTY-CNTRY-CD
+           MOVE MSTATEI                 TO STCTY-STATE-CD
+
+           EXEC CICS READ
+               FILE(WS-FILE-STCYREF)
+               INTO(STCTY-RECORD)
+               RIDFLD(STCTY-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               OR NOT STCTY-ACTIVE
+               MOVE 'Y'                 TO WS-ERROR-SW
+               MOVE 'STATE/COUNTRY COMBINATION NOT ON FILE'
+                                         TO ERRMSGO
+           ELSE
+               PERFORM 2110-VALIDATE-PSTCDE-FORMAT
+           END-IF.
+
+       2110-VALIDATE-PSTCDE-FORMAT.
+           PERFORM 2111-FIND-PSTCDE-FORMAT-LENGTH
+           PERFORM 2112-FIND-PSTCDE-SOURCE-LENGTH
+           MOVE ZERO                    TO WS-PSTCDE-SRC-IDX
+
+           IF WS-PSTCDE-FMT-LEN > ZERO
+               PERFORM 2113-CHECK-PSTCDE-MASK-POSITION
+                   VARYING WS-PSTCDE-FMT-IDX FROM 1 BY 1
+                   UNTIL WS-PSTCDE-FMT-IDX > WS-PSTCDE-FMT-LEN
+                       OR WS-ERROR-FOUND
+           END-IF
+
+           IF NOT WS-ERROR-FOUND
+               AND WS-PSTCDE-SRC-IDX NOT = WS-PSTCDE-SRC-LEN
+               MOVE 'Y'                 TO WS-ERROR-SW
+               MOVE 'POSTAL CODE INVALID FOR STATE/COUNTRY'
+                                         TO ERRMSGO
+           END-IF.
+
+       2111-FIND-PSTCDE-FORMAT-LENGTH.
+           MOVE 10                      TO WS-PSTCDE-FMT-IDX
+           PERFORM UNTIL WS-PSTCDE-FMT-IDX = ZERO
+                   OR STCTY-PSTCDE-FORMAT(WS-PSTCDE-FMT-IDX:1) NOT
+                      = SPACE
+               SUBTRACT 1                FROM WS-PSTCDE-FMT-IDX
+           END-PERFORM
+           MOVE WS-PSTCDE-FMT-IDX        TO WS-PSTCDE-FMT-LEN.
+
+       2112-FIND-PSTCDE-SOURCE-LENGTH.
+           MOVE 7                       TO WS-PSTCDE-SRC-IDX
+           PERFORM UNTIL WS-PSTCDE-SRC-IDX = ZERO
+                   OR MPSTCDEI(WS-PSTCDE-SRC-IDX:1) NOT = SPACE
+               SUBTRACT 1                FROM WS-PSTCDE-SRC-IDX
+           END-PERFORM
+           MOVE WS-PSTCDE-SRC-IDX        TO WS-PSTCDE-SRC-LEN.
+
+       2113-CHECK-PSTCDE-MASK-POSITION.
+           MOVE STCTY-PSTCDE-FORMAT(WS-PSTCDE-FMT-IDX:1)
+                                         TO WS-PSTCDE-FMT-CHAR
+           IF WS-PSTCDE-FMT-CHAR = '9' OR WS-PSTCDE-FMT-CHAR = 'A'
+               ADD 1                     TO WS-PSTCDE-SRC-IDX
+               IF WS-PSTCDE-SRC-IDX > WS-PSTCDE-SRC-LEN
+                   MOVE 'Y'              TO WS-ERROR-SW
+                   MOVE 'POSTAL CODE INVALID FOR STATE/COUNTRY'
+                                          TO ERRMSGO
+               ELSE
+                   IF WS-PSTCDE-FMT-CHAR = '9'
+                       IF MPSTCDEI(WS-PSTCDE-SRC-IDX:1) NOT NUMERIC
+                           MOVE 'Y'       TO WS-ERROR-SW
+                           MOVE 'POSTAL CODE INVALID FOR STATE/COUNTRY'
+                                          TO ERRMSGO
+                       END-IF
+                   ELSE
+                       IF NOT MPSTCDEI(WS-PSTCDE-SRC-IDX:1) ALPHABETIC
+                           MOVE 'Y'       TO WS-ERROR-SW
+                           MOVE 'POSTAL CODE INVALID FOR STATE/COUNTRY'
+                                          TO ERRMSGO
+                       END-IF
+                   END-IF
+               END-IF
+           END-IF.
+
+       2120-VALIDATE-PREFERENCES.
+           IF (OPT1I NOT = 'Y' AND OPT1I NOT = 'N')
+               OR (OPT2I NOT = 'Y' AND OPT2I NOT = 'N')
+               MOVE 'Y'                 TO WS-ERROR-SW
+               MOVE 'PAPERLESS/MARKETING OPTION MUST BE Y OR N'
+                                         TO ERRMSGO
+           END-IF.
+
+       2130-VALIDATE-EMAIL-FORMAT.
+           MOVE ZERO                    TO WS-AT-COUNT WS-AT-POS
+                                            WS-DOT-POS
+
+           PERFORM VARYING WS-SUBSCRIPT FROM 1 BY 1
+                   UNTIL WS-SUBSCRIPT > 30
+               IF MEMAILI(WS-SUBSCRIPT:1) = '@'
+                   ADD 1                 TO WS-AT-COUNT
+                   IF WS-AT-POS = ZERO
+                       MOVE WS-SUBSCRIPT TO WS-AT-POS
+                   END-IF
+               END-IF
+           END-PERFORM
+
+           IF WS-AT-POS > 0
+               PERFORM VARYING WS-SUBSCRIPT FROM WS-AT-POS BY 1
+                       UNTIL WS-SUBSCRIPT > 30
+                   IF MEMAILI(WS-SUBSCRIPT:1) = '.'
+                       AND WS-DOT-POS = ZERO
+                       MOVE WS-SUBSCRIPT TO WS-DOT-POS
+                   END-IF
+               END-PERFORM
+           END-IF
+
+           IF WS-AT-COUNT NOT = 1
+               OR WS-AT-POS < 2
+               OR WS-DOT-POS = ZERO
+               OR WS-DOT-POS < WS-AT-POS + 2
+               OR WS-DOT-POS > 29
+               MOVE 'Y'                 TO WS-EMAIL-INVALID-SW
+           ELSE
+               IF MEMAILI(WS-DOT-POS + 1:1) = SPACE
+                   MOVE 'Y'             TO WS-EMAIL-INVALID-SW
+               END-IF
+           END-IF.
+
+       3000-UPDATE-CUSTOMER.
+           MOVE CA-CUST-ID              TO CUST-ID
+           EXEC CICS READ
+               FILE(WS-FILE-CUSTMST)
+               INTO(CUSTMST-RECORD)
+               RIDFLD(CUST-ID)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               MOVE CUST-ID              TO ADRAUD-CUST-ID
+               MOVE CUST-ADDR1           TO ADRAUD-OLD-ADDR1
+               MOVE CUST-ADDR2           TO ADRAUD-OLD-ADDR2
+               MOVE CUST-STATE           TO ADRAUD-OLD-STATE
+               MOVE CUST-PSTCDE          TO ADRAUD-OLD-PSTCDE
+               MOVE CUST-CNTRY           TO ADRAUD-OLD-CNTRY
+               MOVE CUST-EMAIL           TO ADRAUD-OLD-EMAIL
+
+               MOVE MADDR1I              TO CUST-ADDR1
+               MOVE MADDR2I              TO CUST-ADDR2
+               MOVE MSTATEI              TO CUST-STATE
+               MOVE MPSTCDEI             TO CUST-PSTCDE
+               MOVE MCNTRYI              TO CUST-CNTRY
+               IF NOT WS-EMAIL-INVALID
+                   MOVE MEMAILI          TO CUST-EMAIL
+               END-IF
+               MOVE CA-USER-ID           TO CUST-LAST-UPD-USER
+               MOVE DATEO                TO CUST-LAST-UPD-DATE
+               MOVE TIMEO                TO CUST-LAST-UPD-TIME
+
+               EXEC CICS REWRITE
+                   FILE(WS-FILE-CUSTMST)
+                   FROM(CUSTMST-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+
+               IF WS-RESP NOT = DFHRESP(NORMAL)
+                   MOVE 'Y'              TO WS-ERROR-SW
+                   MOVE 'UPDATE NOT POSTED - MASTER REWRITE FAILED'
+                                          TO ERRMSGO
+               ELSE
+                   PERFORM 3100-WRITE-AUDIT-RECORD
+                   PERFORM 3200-UPDATE-PREFERENCES
+                   IF WS-EMAIL-INVALID
+                       PERFORM 3300-WRITE-EMAIL-SUSPENSE
+                   END-IF
+               END-IF
+           ELSE
+               MOVE 'Y'                  TO WS-ERROR-SW
+               MOVE 'MEMBER NOT FOUND'   TO ERRMSGO
+           END-IF.
+
+       3100-WRITE-AUDIT-RECORD.
+           MOVE CA-USER-ID               TO ADRAUD-USER-ID
+           MOVE TRANO                    TO ADRAUD-TRAN-ID
+           MOVE DATEO                    TO ADRAUD-DATE
+           MOVE TIMEO                    TO ADRAUD-TIME
+           MOVE CUST-ADDR1               TO ADRAUD-NEW-ADDR1
+           MOVE CUST-ADDR2               TO ADRAUD-NEW-ADDR2
+           MOVE CUST-STATE               TO ADRAUD-NEW-STATE
+           MOVE CUST-PSTCDE              TO ADRAUD-NEW-PSTCDE
+           MOVE CUST-CNTRY               TO ADRAUD-NEW-CNTRY
+           MOVE CUST-EMAIL               TO ADRAUD-NEW-EMAIL
+
+           EXEC CICS WRITEQ TD
+               QUEUE(WS-TDQ-ADRAUD)
+               FROM(ADRAUD-RECORD)
+               LENGTH(LENGTH OF ADRAUD-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               AND NOT WS-ERROR-FOUND
+               MOVE 'Y'                  TO WS-ERROR-SW
+               MOVE 'AUDIT RECORD NOT WRITTEN - NOTIFY SUPPORT'
+                                          TO ERRMSGO
+           END-IF.
+
+       3200-UPDATE-PREFERENCES.
+           MOVE CA-CUST-ID               TO CUSTPRF-CUST-ID
+           EXEC CICS READ
+               FILE(WS-FILE-CUSTPRF)
+               INTO(CUSTPRF-RECORD)
+               RIDFLD(CUSTPRF-CUST-ID)
+               UPDATE
+               RESP(WS-RESP)
+           END-EXEC
+
+           MOVE OPT1I                    TO CUSTPRF-PAPERLESS-SW
+           MOVE OPT2I                    TO CUSTPRF-MKTG-OPTIN-SW
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               EXEC CICS REWRITE
+                   FILE(WS-FILE-CUSTPRF)
+                   FROM(CUSTPRF-RECORD)
+                   RESP(WS-RESP)
+               END-EXEC
+           ELSE
+               EXEC CICS WRITE
+                   FILE(WS-FILE-CUSTPRF)
+                   FROM(CUSTPRF-RECORD)
+                   RIDFLD(CUSTPRF-CUST-ID)
+                   RESP(WS-RESP)
+               END-EXEC
+           END-IF
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               AND NOT WS-ERROR-FOUND
+               MOVE 'Y'                  TO WS-ERROR-SW
+               MOVE 'PREFERENCES NOT SAVED - NOTIFY SUPPORT'
+                                          TO ERRMSGO
+           END-IF.
+
+       3300-WRITE-EMAIL-SUSPENSE.
+           MOVE CA-CUST-ID               TO EMLSUSP-CUST-ID
+           MOVE CA-USER-ID               TO EMLSUSP-USER-ID
+           MOVE TRANO                    TO EMLSUSP-TRAN-ID
+           MOVE DATEO                    TO EMLSUSP-DATE
+           MOVE TIMEO                    TO EMLSUSP-TIME
+           MOVE MEMAILI                  TO EMLSUSP-REJECTED-EMAIL
+
+           EXEC CICS WRITEQ TD
+               QUEUE(WS-TDQ-EMLSUSP)
+               FROM(EMLSUSP-RECORD)
+               LENGTH(LENGTH OF EMLSUSP-RECORD)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               AND NOT WS-ERROR-FOUND
+               MOVE 'Y'                  TO WS-ERROR-SW
+               MOVE 'INVALID EMAIL NOT ROUTED - NOTIFY SUPPORT'
+                                          TO ERRMSGO
+           END-IF.
+
+       3400-CLEAR-CHECKPOINT.
+           EXEC CICS DELETEQ TS
+               QUEUE(WS-TSQ-NAME)
+               RESP(WS-RESP)
+           END-EXEC.
+
+       8100-EXIT-TRANSACTION.
+           EXEC CICS SEND TEXT
+               FROM('BANK80A SESSION ENDED')
+               LENGTH(21)
+               ERASE
+               FREEKB
+           END-EXEC
+           EXEC CICS RETURN
+           END-EXEC.
+
+       9000-SEND-INITIAL-MAP.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSETNAME)
+               FROM(BANK80AO)
+               ERASE
+               CURSOR
+           END-EXEC.
+
+       9100-SEND-DATAONLY-MAP.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSETNAME)
+               FROM(BANK80AO)
+               DATAONLY
+               CURSOR
+           END-EXEC.
+
+       9900-RETURN-TRANS.
+           EXEC CICS RETURN
+               TRANSID(WS-TRANID)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       9920-RETURN-TO-HELP.
+           EXEC CICS RETURN
+               TRANSID(WS-TRANID-HELP)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
