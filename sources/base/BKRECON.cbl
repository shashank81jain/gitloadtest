@@ -0,0 +1,255 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BKRECON.
+       AUTHOR.        BANK-APPL-DEV.
+      *================================================================*
+      *  BKRECON - BANK80A / Customer Master Reconciliation            *
+      *  Matches the day's BANK80A change activity (ADRAUD records,    *
+      *  keyed by USERIDI/TRANI/DATEI/TIMEI and the member's CUST-ID)  *
+      *  against the overnight customer master extract.  Flags any     *
+      *  online update that never made it to the master, and any       *
+      *  master change for the run date that has no matching audit     *
+      *  record.                                                       *
+      *
+      *  Modification History
+      *  ---------------------
+      *  BANK-APPL-DEV  - Initial version.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADRAUD-FILE      ASSIGN TO ADRAUD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT CUSTEXT-FILE     ASSIGN TO CUSTEXT
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTEXT-STATUS.
+
+           SELECT RPT-FILE         ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADRAUD-FILE
+           RECORDING MODE IS F.
+           COPY MADRAUD.
+
+       FD  CUSTEXT-FILE.
+           COPY MCUSTMST.
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE.
+           05  RPT-CC                  PIC X.
+           05  RPT-TEXT                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-ADRAUD-EOF-SW        PIC X     VALUE 'N'.
+               88  WS-ADRAUD-EOF                 VALUE 'Y'.
+           05  WS-CUSTEXT-EOF-SW       PIC X     VALUE 'N'.
+               88  WS-CUSTEXT-EOF                VALUE 'Y'.
+           05  WS-CUSTEXT-STATUS       PIC X(2).
+               88  WS-CUSTEXT-OK                 VALUE '00'.
+               88  WS-CUSTEXT-NOTFND             VALUE '23'.
+
+       01  WS-COUNTERS.
+           05  WS-AUDIT-COUNT          PIC 9(7)  VALUE ZERO.
+           05  WS-EXCEPTION-COUNT      PIC 9(7)  VALUE ZERO.
+           05  WS-MATCHED-OVERFLOW-CNT PIC 9(7)  VALUE ZERO.
+
+       01  WS-DATE-TIME.
+           05  WS-SYS-DATE             PIC 9(8).
+           05  WS-SYS-DATE-R REDEFINES WS-SYS-DATE.
+               10  WS-SYS-YYYY         PIC 9(4).
+               10  WS-SYS-MM           PIC 9(2).
+               10  WS-SYS-DD           PIC 9(2).
+           05  WS-RUN-DATE              PIC X(10).
+
+      *    Table of member numbers matched to an audit record, used to
+      *    drive the reverse (master-changed-but-not-audited) check.
+      *    Sized well above a realistic daily volume of address/email
+      *    changes; entries beyond capacity are counted in
+      *    WS-MATCHED-OVERFLOW-CNT and reported, not silently dropped.
+       01  WS-MATCHED-TABLE.
+           05  WS-MATCHED-COUNT         PIC 9(5) VALUE ZERO.
+           05  WS-MATCHED-ENTRY         OCCURS 1 TO 20000 TIMES
+                                         DEPENDING ON WS-MATCHED-COUNT
+                                         INDEXED BY WS-MX
+                                         PIC 9(9).
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-RECONCILE-AUDIT-VS-MASTER
+               UNTIL WS-ADRAUD-EOF
+           PERFORM 2950-START-MASTER-SCAN
+           PERFORM 3000-FIND-UNAUDITED-MASTER-CHANGES
+               UNTIL WS-CUSTEXT-EOF
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-SYS-DATE            FROM DATE YYYYMMDD
+           STRING WS-SYS-MM '/' WS-SYS-DD '/' WS-SYS-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+
+           OPEN INPUT  ADRAUD-FILE
+           OPEN INPUT  CUSTEXT-FILE
+           OPEN OUTPUT RPT-FILE
+
+           PERFORM 1100-PRINT-HEADINGS
+
+           READ ADRAUD-FILE
+               AT END
+                   MOVE 'Y'             TO WS-ADRAUD-EOF-SW
+           END-READ.
+
+      *    The 2000 loop above positions CUSTEXT-FILE via random reads
+      *    keyed by each ADRAUD-CUST-ID, so the sequential cursor left
+      *    behind is not usable as-is for the ascending master scan
+      *    below - re-establish it at the top of the file just before
+      *    that scan begins, the same way BKSTMSEL.cbl primes its scan.
+       2950-START-MASTER-SCAN.
+           MOVE LOW-VALUES              TO CUST-ID
+           START CUSTEXT-FILE
+               KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY
+                   MOVE 'Y'             TO WS-CUSTEXT-EOF-SW
+           END-START
+
+           IF NOT WS-CUSTEXT-EOF
+               READ CUSTEXT-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y'         TO WS-CUSTEXT-EOF-SW
+               END-READ
+           END-IF.
+
+       1100-PRINT-HEADINGS.
+           MOVE SPACES                   TO RPT-LINE
+           MOVE '1'                      TO RPT-CC
+           MOVE 'MEMBER MAINTENANCE'     TO RPT-TEXT
+           WRITE RPT-LINE
+
+           MOVE SPACES                   TO RPT-LINE
+           MOVE ' '                      TO RPT-CC
+           MOVE 'ONLINE/MASTER RECONCILIATION EXCEPTION REPORT'
+                                          TO RPT-TEXT
+           WRITE RPT-LINE
+
+           MOVE SPACES                   TO RPT-LINE
+           MOVE ' '                      TO RPT-CC
+           STRING 'RUN DATE: ' WS-RUN-DATE DELIMITED BY SIZE
+               INTO RPT-TEXT
+           WRITE RPT-LINE
+
+           MOVE SPACES                   TO RPT-LINE
+           WRITE RPT-LINE.
+
+       2000-RECONCILE-AUDIT-VS-MASTER.
+           ADD 1                         TO WS-AUDIT-COUNT
+           MOVE ADRAUD-CUST-ID           TO CUST-ID
+           READ CUSTEXT-FILE
+               KEY IS CUST-ID
+           END-READ
+
+           IF WS-CUSTEXT-OK
+               PERFORM 2100-COMPARE-TO-MASTER
+               PERFORM 2200-ADD-TO-MATCHED-TABLE
+           ELSE
+               PERFORM 2900-WRITE-EXCEPTION-LINE
+           END-IF
+
+           READ ADRAUD-FILE
+               AT END
+                   MOVE 'Y'             TO WS-ADRAUD-EOF-SW
+           END-READ.
+
+       2100-COMPARE-TO-MASTER.
+           IF CUST-ADDR1  NOT = ADRAUD-NEW-ADDR1
+               OR CUST-ADDR2  NOT = ADRAUD-NEW-ADDR2
+               OR CUST-STATE  NOT = ADRAUD-NEW-STATE
+               OR CUST-PSTCDE NOT = ADRAUD-NEW-PSTCDE
+               OR CUST-CNTRY  NOT = ADRAUD-NEW-CNTRY
+               OR CUST-EMAIL  NOT = ADRAUD-NEW-EMAIL
+               PERFORM 2900-WRITE-EXCEPTION-LINE
+           END-IF.
+
+       2200-ADD-TO-MATCHED-TABLE.
+           IF WS-MATCHED-COUNT < 20000
+               ADD 1                     TO WS-MATCHED-COUNT
+               MOVE ADRAUD-CUST-ID       TO WS-MATCHED-ENTRY
+                                            (WS-MATCHED-COUNT)
+           ELSE
+               ADD 1                     TO WS-MATCHED-OVERFLOW-CNT
+           END-IF.
+
+       2900-WRITE-EXCEPTION-LINE.
+           ADD 1                         TO WS-EXCEPTION-COUNT
+           MOVE SPACES                   TO RPT-LINE
+           MOVE ' '                      TO RPT-CC
+           STRING 'CUST ' ADRAUD-CUST-ID
+               ' ONLINE UPDATE BY ' ADRAUD-USER-ID
+               ' NOT REFLECTED IN MASTER EXTRACT'
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE.
+
+       3000-FIND-UNAUDITED-MASTER-CHANGES.
+           IF CUST-LAST-UPD-DATE = WS-RUN-DATE
+               PERFORM 3100-CHECK-MATCHED-TABLE
+           END-IF
+
+           READ CUSTEXT-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y'              TO WS-CUSTEXT-EOF-SW
+           END-READ.
+
+       3100-CHECK-MATCHED-TABLE.
+           SET WS-MX                      TO 1
+           SEARCH WS-MATCHED-ENTRY
+               AT END
+                   PERFORM 3200-WRITE-UNMATCHED-LINE
+               WHEN WS-MATCHED-ENTRY (WS-MX) = CUST-ID
+                   CONTINUE
+           END-SEARCH.
+
+       3200-WRITE-UNMATCHED-LINE.
+           ADD 1                          TO WS-EXCEPTION-COUNT
+           MOVE SPACES                    TO RPT-LINE
+           MOVE ' '                       TO RPT-CC
+           STRING 'CUST ' CUST-ID
+               ' MASTER UPDATED ' WS-RUN-DATE
+               ' WITH NO MATCHING AUDIT RECORD'
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE.
+
+       9000-FINALIZE.
+           MOVE SPACES                    TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES                    TO RPT-LINE
+           MOVE ' '                       TO RPT-CC
+           STRING 'AUDIT RECORDS PROCESSED: ' WS-AUDIT-COUNT
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE
+
+           MOVE SPACES                    TO RPT-LINE
+           MOVE ' '                       TO RPT-CC
+           STRING 'EXCEPTIONS FOUND: ' WS-EXCEPTION-COUNT
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE
+
+           IF WS-MATCHED-OVERFLOW-CNT > ZERO
+               MOVE SPACES                 TO RPT-LINE
+               MOVE ' '                    TO RPT-CC
+               STRING 'MATCHED-TABLE CAPACITY EXCEEDED - '
+                   WS-MATCHED-OVERFLOW-CNT
+                   ' AUDIT RECORD(S) NOT CHECKED AGAINST MASTER'
+                   DELIMITED BY SIZE INTO RPT-TEXT
+               WRITE RPT-LINE
+           END-IF
+
+           CLOSE ADRAUD-FILE
+           CLOSE CUSTEXT-FILE
+           CLOSE RPT-FILE.
