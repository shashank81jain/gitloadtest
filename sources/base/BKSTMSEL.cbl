@@ -0,0 +1,134 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BKSTMSEL.
+       AUTHOR.        BANK-APPL-DEV.
+      *================================================================*
+      *  BKSTMSEL - Statement/Marketing Selection Extract               *
+      *  Browses the customer master and, for every member, checks     *
+      *  the CUSTPRF preference record captured by BANK80A (OPT1I/     *
+      *  OPT2I) to decide whether the member gets a printed statement  *
+      *  and/or is included on the marketing mailing list.  Members    *
+      *  with no preference record on file default to a printed        *
+      *  statement and no marketing contact.                           *
+      *
+      *  Modification History
+      *  ---------------------
+      *  BANK-APPL-DEV  - Initial version.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CUSTMST-FILE     ASSIGN TO CUSTMST
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUST-ID
+               FILE STATUS IS WS-CUSTMST-STATUS.
+
+           SELECT CUSTPRF-FILE     ASSIGN TO CUSTPRF
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS CUSTPRF-CUST-ID
+               FILE STATUS IS WS-CUSTPRF-STATUS.
+
+           SELECT PRTSEL-FILE      ASSIGN TO PRTSEL
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT MKTGSEL-FILE     ASSIGN TO MKTGSEL
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  CUSTMST-FILE.
+           COPY MCUSTMST.
+
+       FD  CUSTPRF-FILE.
+           COPY MCUSTPRF.
+
+       FD  PRTSEL-FILE
+           RECORDING MODE IS F.
+           COPY MCUSTMST
+               REPLACING ==CUSTMST-RECORD== BY ==PRTSEL-RECORD==,
+                         LEADING ==CUST-== BY ==PRTSEL-==.
+
+       FD  MKTGSEL-FILE
+           RECORDING MODE IS F.
+           COPY MCUSTMST
+               REPLACING ==CUSTMST-RECORD== BY ==MKTGSEL-RECORD==,
+                         LEADING ==CUST-== BY ==MKTGSEL-==.
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-CUSTMST-EOF-SW       PIC X     VALUE 'N'.
+               88  WS-CUSTMST-EOF                VALUE 'Y'.
+           05  WS-CUSTMST-STATUS       PIC X(2).
+           05  WS-CUSTPRF-STATUS       PIC X(2).
+               88  WS-CUSTPRF-OK                 VALUE '00'.
+
+       01  WS-COUNTERS.
+           05  WS-PRINT-COUNT          PIC 9(7)  VALUE ZERO.
+           05  WS-MKTG-COUNT           PIC 9(7)  VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-MASTER
+               UNTIL WS-CUSTMST-EOF
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           OPEN INPUT  CUSTMST-FILE
+           OPEN INPUT  CUSTPRF-FILE
+           OPEN OUTPUT PRTSEL-FILE
+           OPEN OUTPUT MKTGSEL-FILE
+
+           MOVE LOW-VALUES              TO CUST-ID
+           START CUSTMST-FILE
+               KEY IS NOT LESS THAN CUST-ID
+               INVALID KEY
+                   MOVE 'Y'             TO WS-CUSTMST-EOF-SW
+           END-START
+
+           IF NOT WS-CUSTMST-EOF
+               READ CUSTMST-FILE NEXT RECORD
+                   AT END
+                       MOVE 'Y'         TO WS-CUSTMST-EOF-SW
+               END-READ
+           END-IF.
+
+       2000-PROCESS-MASTER.
+           MOVE CUST-ID                 TO CUSTPRF-CUST-ID
+           READ CUSTPRF-FILE
+               KEY IS CUSTPRF-CUST-ID
+           END-READ
+
+           IF WS-CUSTPRF-OK
+               IF CUSTPRF-PRINT-STMT
+                   PERFORM 2100-WRITE-PRINT-SELECTION
+               END-IF
+               IF CUSTPRF-MKTG-OPTIN
+                   PERFORM 2200-WRITE-MKTG-SELECTION
+               END-IF
+           ELSE
+               PERFORM 2100-WRITE-PRINT-SELECTION
+           END-IF
+
+           READ CUSTMST-FILE NEXT RECORD
+               AT END
+                   MOVE 'Y'             TO WS-CUSTMST-EOF-SW
+           END-READ.
+
+       2100-WRITE-PRINT-SELECTION.
+           ADD 1                         TO WS-PRINT-COUNT
+           MOVE CUSTMST-RECORD           TO PRTSEL-RECORD
+           WRITE PRTSEL-RECORD.
+
+       2200-WRITE-MKTG-SELECTION.
+           ADD 1                         TO WS-MKTG-COUNT
+           MOVE CUSTMST-RECORD           TO MKTGSEL-RECORD
+           WRITE MKTGSEL-RECORD.
+
+       9000-FINALIZE.
+           CLOSE CUSTMST-FILE
+           CLOSE CUSTPRF-FILE
+           CLOSE PRTSEL-FILE
+           CLOSE MKTGSEL-FILE.
