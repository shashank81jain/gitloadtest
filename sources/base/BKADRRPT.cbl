@@ -0,0 +1,225 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    BKADRRPT.
+       AUTHOR.        BANK-APPL-DEV.
+      *================================================================*
+      *  BKADRRPT - Nightly Address/E-mail Change Report               *
+      *  Reads the day's ADRAUD change-activity records (the           *
+      *  extrapartition dataset behind the BANK80A ADRA TD queue) and  *
+      *  prints a listing of every member whose address or e-mail      *
+      *  changed, using the same title/date/time stamp style as the    *
+      *  BANK80A online header.                                        *
+      *
+      *  Modification History
+      *  ---------------------
+      *  BANK-APPL-DEV  - Initial version.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ADRAUD-FILE   ASSIGN TO ADRAUD
+               ORGANIZATION IS SEQUENTIAL.
+
+           SELECT RPT-FILE      ASSIGN TO RPTOUT
+               ORGANIZATION IS SEQUENTIAL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  ADRAUD-FILE
+           RECORDING MODE IS F.
+           COPY MADRAUD.
+
+       FD  RPT-FILE
+           RECORDING MODE IS F.
+       01  RPT-LINE.
+           05  RPT-CC                  PIC X.
+           05  RPT-TEXT                PIC X(132).
+
+       WORKING-STORAGE SECTION.
+       01  WS-SWITCHES.
+           05  WS-EOF-SW               PIC X     VALUE 'N'.
+               88  WS-EOF                        VALUE 'Y'.
+
+       01  WS-COUNTERS.
+           05  WS-AUDIT-REC-COUNT      PIC 9(7)  VALUE ZERO.
+
+       01  WS-DATE-TIME.
+           05  WS-SYS-DATE             PIC 9(8).
+           05  WS-SYS-DATE-R REDEFINES WS-SYS-DATE.
+               10  WS-SYS-YYYY         PIC 9(4).
+               10  WS-SYS-MM           PIC 9(2).
+               10  WS-SYS-DD           PIC 9(2).
+           05  WS-SYS-TIME             PIC 9(8).
+           05  WS-SYS-TIME-R REDEFINES WS-SYS-TIME.
+               10  WS-SYS-HH           PIC 9(2).
+               10  WS-SYS-MN           PIC 9(2).
+               10  WS-SYS-SS           PIC 9(2).
+               10  FILLER              PIC 9(2).
+           05  WS-RUN-DATE             PIC X(10).
+           05  WS-RUN-TIME             PIC X(8).
+
+       01  WS-REPORT-LINES.
+           05  WS-HEAD1                PIC X(50) VALUE
+               'MEMBER MAINTENANCE'.
+           05  WS-HEAD2                PIC X(50) VALUE
+               'DAILY ADDRESS/EMAIL CHANGE REPORT'.
+           05  WS-COL-HEAD             PIC X(132) VALUE
+               'CUST ID   USER  TRAN DATE        TIME      FIELD CHAN
+      -        'GED        OLD VALUE              NEW VALUE'.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           PERFORM 1000-INITIALIZE
+           PERFORM 2000-PROCESS-AUDIT-FILE
+               UNTIL WS-EOF
+           PERFORM 9000-FINALIZE
+           GOBACK.
+
+       1000-INITIALIZE.
+           ACCEPT WS-SYS-DATE           FROM DATE YYYYMMDD
+           ACCEPT WS-SYS-TIME           FROM TIME
+           STRING WS-SYS-MM   '/' WS-SYS-DD '/' WS-SYS-YYYY
+               DELIMITED BY SIZE INTO WS-RUN-DATE
+           STRING WS-SYS-HH ':' WS-SYS-MN ':' WS-SYS-SS
+               DELIMITED BY SIZE INTO WS-RUN-TIME
+
+           OPEN INPUT  ADRAUD-FILE
+           OPEN OUTPUT RPT-FILE
+
+           PERFORM 1100-PRINT-HEADINGS
+
+           READ ADRAUD-FILE
+               AT END
+                   MOVE 'Y'             TO WS-EOF-SW
+           END-READ.
+
+       1100-PRINT-HEADINGS.
+           MOVE SPACES                  TO RPT-LINE
+           MOVE '1'                     TO RPT-CC
+           MOVE WS-HEAD1                TO RPT-TEXT
+           WRITE RPT-LINE
+
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           MOVE WS-HEAD2                TO RPT-TEXT
+           WRITE RPT-LINE
+
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           STRING 'RUN DATE: ' WS-RUN-DATE '   RUN TIME: ' WS-RUN-TIME
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE
+
+           MOVE SPACES                  TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           MOVE WS-COL-HEAD              TO RPT-TEXT
+           WRITE RPT-LINE.
+
+       2000-PROCESS-AUDIT-FILE.
+           ADD 1                         TO WS-AUDIT-REC-COUNT
+           PERFORM 2100-PRINT-CHANGE-LINES
+
+           READ ADRAUD-FILE
+               AT END
+                   MOVE 'Y'             TO WS-EOF-SW
+           END-READ.
+
+       2100-PRINT-CHANGE-LINES.
+           IF ADRAUD-OLD-ADDR1 NOT = ADRAUD-NEW-ADDR1
+               PERFORM 2200-PRINT-ONE-FIELD-LINE
+           END-IF
+
+           IF ADRAUD-OLD-ADDR2 NOT = ADRAUD-NEW-ADDR2
+               PERFORM 2210-PRINT-ADDR2-LINE
+           END-IF
+
+           IF ADRAUD-OLD-STATE NOT = ADRAUD-NEW-STATE
+               PERFORM 2220-PRINT-STATE-LINE
+           END-IF
+
+           IF ADRAUD-OLD-PSTCDE NOT = ADRAUD-NEW-PSTCDE
+               PERFORM 2230-PRINT-PSTCDE-LINE
+           END-IF
+
+           IF ADRAUD-OLD-CNTRY NOT = ADRAUD-NEW-CNTRY
+               PERFORM 2240-PRINT-CNTRY-LINE
+           END-IF
+
+           IF ADRAUD-OLD-EMAIL NOT = ADRAUD-NEW-EMAIL
+               PERFORM 2250-PRINT-EMAIL-LINE
+           END-IF.
+
+       2200-PRINT-ONE-FIELD-LINE.
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           STRING ADRAUD-CUST-ID '  ' ADRAUD-USER-ID '  '
+               ADRAUD-TRAN-ID '  ' ADRAUD-DATE '  ' ADRAUD-TIME '  '
+               'ADDR1                 ' ADRAUD-OLD-ADDR1 '  '
+               ADRAUD-NEW-ADDR1
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE.
+
+       2210-PRINT-ADDR2-LINE.
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           STRING ADRAUD-CUST-ID '  ' ADRAUD-USER-ID '  '
+               ADRAUD-TRAN-ID '  ' ADRAUD-DATE '  ' ADRAUD-TIME '  '
+               'ADDR2                 ' ADRAUD-OLD-ADDR2 '  '
+               ADRAUD-NEW-ADDR2
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE.
+
+       2220-PRINT-STATE-LINE.
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           STRING ADRAUD-CUST-ID '  ' ADRAUD-USER-ID '  '
+               ADRAUD-TRAN-ID '  ' ADRAUD-DATE '  ' ADRAUD-TIME '  '
+               'STATE                 ' ADRAUD-OLD-STATE '  '
+               ADRAUD-NEW-STATE
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE.
+
+       2230-PRINT-PSTCDE-LINE.
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           STRING ADRAUD-CUST-ID '  ' ADRAUD-USER-ID '  '
+               ADRAUD-TRAN-ID '  ' ADRAUD-DATE '  ' ADRAUD-TIME '  '
+               'POSTAL CODE           ' ADRAUD-OLD-PSTCDE '  '
+               ADRAUD-NEW-PSTCDE
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE.
+
+       2240-PRINT-CNTRY-LINE.
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           STRING ADRAUD-CUST-ID '  ' ADRAUD-USER-ID '  '
+               ADRAUD-TRAN-ID '  ' ADRAUD-DATE '  ' ADRAUD-TIME '  '
+               'COUNTRY               ' ADRAUD-OLD-CNTRY '  '
+               ADRAUD-NEW-CNTRY
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE.
+
+       2250-PRINT-EMAIL-LINE.
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           STRING ADRAUD-CUST-ID '  ' ADRAUD-USER-ID '  '
+               ADRAUD-TRAN-ID '  ' ADRAUD-DATE '  ' ADRAUD-TIME '  '
+               'EMAIL                 ' ADRAUD-OLD-EMAIL '  '
+               ADRAUD-NEW-EMAIL
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE.
+
+       9000-FINALIZE.
+           MOVE SPACES                  TO RPT-LINE
+           WRITE RPT-LINE
+
+           MOVE SPACES                  TO RPT-LINE
+           MOVE ' '                     TO RPT-CC
+           STRING 'TOTAL CHANGE RECORDS PROCESSED: ' WS-AUDIT-REC-COUNT
+               DELIMITED BY SIZE INTO RPT-TEXT
+           WRITE RPT-LINE
+
+           CLOSE ADRAUD-FILE
+           CLOSE RPT-FILE.
