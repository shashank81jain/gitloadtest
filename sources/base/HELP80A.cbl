@@ -0,0 +1,190 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID.    HELP80A.
+       AUTHOR.        BANK-APPL-DEV.
+      *================================================================*
+      *  HELP80A - Context-Sensitive Help                              *
+      *  Pseudo-conversational CICS transaction behind the HELP80A     *
+      *  map (mapset MBANK80).  Entered from BANK80A's PF1 key, via    *
+      *  the COMMAREA's CA-TRAN-ID/CA-SCRN-ID, and displays the help   *
+      *  text maintained on file HELPTXT for that transaction/screen.  *
+      *  PF3 returns control to the calling transaction.                *
+      *
+      *  Modification History
+      *  ---------------------
+      *  BANK-APPL-DEV  - Initial version.
+      *================================================================*
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01  WS-CONSTANTS.
+           05  WS-TRANID-BANK          PIC X(4)  VALUE 'BK80'.
+           05  WS-TRANID-HELP          PIC X(4)  VALUE 'HELP'.
+           05  WS-MAPSETNAME           PIC X(8)  VALUE 'MBANK80'.
+           05  WS-MAPNAME              PIC X(8)  VALUE 'HELP80A'.
+           05  WS-FILE-HELPTXT         PIC X(8)  VALUE 'HELPTXT'.
+
+       01  WS-WORK-FIELDS.
+           05  WS-RESP                 PIC S9(8) COMP.
+           05  WS-ABSTIME              PIC S9(15) COMP.
+           05  WS-DATE-OUT             PIC X(10).
+           05  WS-TIME-OUT             PIC X(8).
+           05  WS-LINE-COUNT           PIC 9(2)  VALUE ZERO.
+           05  WS-MORE-LINES-SW        PIC X     VALUE 'Y'.
+               88  WS-MORE-LINES                 VALUE 'Y'.
+
+           COPY DFHAID.
+
+       01  MAPAREA                     PIC X(1814).
+           COPY MBANK80.
+
+           COPY MHELPTXT.
+
+       LINKAGE SECTION.
+           COPY MBANKCA.
+
+       PROCEDURE DIVISION.
+       0000-MAINLINE.
+           IF EIBCALEN = 0
+               PERFORM 8100-EXIT-TRANSACTION
+           ELSE
+               IF CA-FIRST-TIME
+                   MOVE 'N'             TO CA-FIRST-TIME-SW
+                   PERFORM 1000-DISPLAY-HELP
+                   PERFORM 9900-RETURN-TRANS
+               ELSE
+                   EVALUATE EIBAID
+                       WHEN DFHPF3
+                           PERFORM 8200-RETURN-TO-CALLER
+                       WHEN OTHER
+                           PERFORM 1000-DISPLAY-HELP
+                           PERFORM 9900-RETURN-TRANS
+                   END-EVALUATE
+               END-IF
+           END-IF.
+
+       1000-DISPLAY-HELP.
+           MOVE SPACES                  TO HELP80AO
+           PERFORM 1100-BUILD-HEADER
+           PERFORM 1200-LOAD-HELP-TEXT
+           PERFORM 9000-SEND-INITIAL-MAP.
+
+       1100-BUILD-HEADER.
+           EXEC CICS ASKTIME
+               ABSTIME(WS-ABSTIME)
+           END-EXEC
+           EXEC CICS FORMATTIME
+               ABSTIME(WS-ABSTIME)
+               MMDDYYYY(WS-DATE-OUT)
+               TIME(WS-TIME-OUT)
+           END-EXEC
+           MOVE WS-DATE-OUT              TO ADATEO
+           MOVE WS-TIME-OUT              TO ATIMEO
+           MOVE CA-SCRN-ID               TO ASCRNO
+           MOVE CA-TRAN-ID               TO ATRANO
+           MOVE 'MEMBER MAINTENANCE'     TO AHEAD1O
+           MOVE 'HELP - PRESS PF3 TO RETURN' TO AHEAD2O.
+
+       1200-LOAD-HELP-TEXT.
+           MOVE SPACES                   TO AHLP01O AHLP02O AHLP03O
+                                             AHLP04O AHLP05O AHLP06O
+                                             AHLP07O AHLP08O AHLP09O
+                                             AHLP10O AHLP11O AHLP12O
+                                             AHLP13O AHLP14O AHLP15O
+                                             AHLP16O AHLP17O AHLP18O
+                                             AHLP19O
+
+           MOVE CA-TRAN-ID                TO HELPTXT-TRAN-ID
+           MOVE CA-SCRN-ID                TO HELPTXT-SCRN-ID
+           MOVE 1                         TO HELPTXT-LINE-NO
+           MOVE ZERO                      TO WS-LINE-COUNT
+           MOVE 'Y'                       TO WS-MORE-LINES-SW
+
+           EXEC CICS STARTBR
+               FILE(WS-FILE-HELPTXT)
+               RIDFLD(HELPTXT-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP NOT = DFHRESP(NORMAL)
+               MOVE 'NO HELP TEXT IS AVAILABLE FOR THIS SCREEN'
+                                          TO AHLP01O
+           ELSE
+               PERFORM 1210-READ-HELP-LINES
+                   UNTIL NOT WS-MORE-LINES OR WS-LINE-COUNT = 19
+               EXEC CICS ENDBR
+                   FILE(WS-FILE-HELPTXT)
+               END-EXEC
+               IF WS-LINE-COUNT = ZERO
+                   MOVE 'NO HELP TEXT IS AVAILABLE FOR THIS SCREEN'
+                                              TO AHLP01O
+               END-IF
+           END-IF.
+
+       1210-READ-HELP-LINES.
+           EXEC CICS READNEXT
+               FILE(WS-FILE-HELPTXT)
+               INTO(HELPTXT-RECORD)
+               RIDFLD(HELPTXT-KEY)
+               RESP(WS-RESP)
+           END-EXEC
+
+           IF WS-RESP = DFHRESP(NORMAL)
+               AND HELPTXT-TRAN-ID = CA-TRAN-ID
+               AND HELPTXT-SCRN-ID = CA-SCRN-ID
+               ADD 1                      TO WS-LINE-COUNT
+               PERFORM 1220-MOVE-HELP-LINE
+           ELSE
+               MOVE 'N'                   TO WS-MORE-LINES-SW
+           END-IF.
+
+       1220-MOVE-HELP-LINE.
+           EVALUATE WS-LINE-COUNT
+               WHEN 1  MOVE HELPTXT-TEXT TO AHLP01O
+               WHEN 2  MOVE HELPTXT-TEXT TO AHLP02O
+               WHEN 3  MOVE HELPTXT-TEXT TO AHLP03O
+               WHEN 4  MOVE HELPTXT-TEXT TO AHLP04O
+               WHEN 5  MOVE HELPTXT-TEXT TO AHLP05O
+               WHEN 6  MOVE HELPTXT-TEXT TO AHLP06O
+               WHEN 7  MOVE HELPTXT-TEXT TO AHLP07O
+               WHEN 8  MOVE HELPTXT-TEXT TO AHLP08O
+               WHEN 9  MOVE HELPTXT-TEXT TO AHLP09O
+               WHEN 10 MOVE HELPTXT-TEXT TO AHLP10O
+               WHEN 11 MOVE HELPTXT-TEXT TO AHLP11O
+               WHEN 12 MOVE HELPTXT-TEXT TO AHLP12O
+               WHEN 13 MOVE HELPTXT-TEXT TO AHLP13O
+               WHEN 14 MOVE HELPTXT-TEXT TO AHLP14O
+               WHEN 15 MOVE HELPTXT-TEXT TO AHLP15O
+               WHEN 16 MOVE HELPTXT-TEXT TO AHLP16O
+               WHEN 17 MOVE HELPTXT-TEXT TO AHLP17O
+               WHEN 18 MOVE HELPTXT-TEXT TO AHLP18O
+               WHEN 19 MOVE HELPTXT-TEXT TO AHLP19O
+           END-EVALUATE.
+
+       8100-EXIT-TRANSACTION.
+           EXEC CICS RETURN
+           END-EXEC.
+
+      *    Tell BANK80A's 0000-MAINLINE that this RETURN is handing
+      *    back a terminal still painted with our map, not its own -
+      *    it must redisplay from scratch rather than RECEIVE against
+      *    the wrong screen layout.
+       8200-RETURN-TO-CALLER.
+           MOVE 'Y'                     TO CA-FIRST-TIME-SW
+           EXEC CICS RETURN
+               TRANSID(WS-TRANID-BANK)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
+
+       9000-SEND-INITIAL-MAP.
+           EXEC CICS SEND MAP(WS-MAPNAME)
+               MAPSET(WS-MAPSETNAME)
+               FROM(HELP80AO)
+               ERASE
+               CURSOR
+           END-EXEC.
+
+       9900-RETURN-TRANS.
+           EXEC CICS RETURN
+               TRANSID(WS-TRANID-HELP)
+               COMMAREA(DFHCOMMAREA)
+           END-EXEC.
