@@ -0,0 +1,15 @@
+      *================================================================*
+      *  MMAILEXT - Mailing Vendor Extract Record                     *
+      *  Produced by BKMLEXT for members selected for the marketing   *
+      *  mailing list.  MAILEXT-PSTCDE carries the postal code after  *
+      *  it has been reformatted per the member's country, using the  *
+      *  mask in STCTY-PSTCDE-FORMAT (see MSTCTYF).                   *
+      *================================================================*
+       01  MAILEXT-RECORD.
+           05  MAILEXT-CUST-ID         PIC 9(9).
+           05  MAILEXT-NAME            PIC X(30).
+           05  MAILEXT-ADDR1           PIC X(25).
+           05  MAILEXT-ADDR2           PIC X(25).
+           05  MAILEXT-STATE           PIC X(2).
+           05  MAILEXT-PSTCDE          PIC X(10).
+           05  MAILEXT-CNTRY           PIC X(6).
