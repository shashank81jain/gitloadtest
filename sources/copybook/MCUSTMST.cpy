@@ -0,0 +1,17 @@
+      *================================================================*
+      *  MCUSTMST - Core Customer/Member Master Record                *
+      *  Keyed (indexed) by CUST-ID.  Updated online by BANK80A and   *
+      *  extracted overnight for downstream batch processing.         *
+      *================================================================*
+       01  CUSTMST-RECORD.
+           05  CUST-ID                 PIC 9(9).
+           05  CUST-NAME               PIC X(30).
+           05  CUST-ADDR1              PIC X(25).
+           05  CUST-ADDR2              PIC X(25).
+           05  CUST-STATE              PIC X(2).
+           05  CUST-PSTCDE             PIC X(7).
+           05  CUST-CNTRY              PIC X(6).
+           05  CUST-EMAIL              PIC X(30).
+           05  CUST-LAST-UPD-USER      PIC X(5).
+           05  CUST-LAST-UPD-DATE      PIC X(11).
+           05  CUST-LAST-UPD-TIME      PIC X(8).
