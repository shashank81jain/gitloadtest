@@ -0,0 +1,13 @@
+      *================================================================*
+      *  MHELPTXT - Context-Sensitive Help Text Record                *
+      *  Keyed (indexed) by transaction id, screen id and line         *
+      *  number.  One record holds one line (AHLPnnI/O length) of      *
+      *  help text for a given TRANI/SCRNI combination, so help        *
+      *  content can be maintained without a program change.           *
+      *================================================================*
+       01  HELPTXT-RECORD.
+           05  HELPTXT-KEY.
+               10  HELPTXT-TRAN-ID         PIC X(4).
+               10  HELPTXT-SCRN-ID         PIC X(6).
+               10  HELPTXT-LINE-NO         PIC 9(2).
+           05  HELPTXT-TEXT                PIC X(75).
