@@ -0,0 +1,14 @@
+      *================================================================*
+      *  MUSRSEC - User / Security Master Record                      *
+      *  Keyed (indexed) by USRSEC-USER-ID.  BANK80A looks a teller's  *
+      *  USERIDI up against this file to stamp USERNMI instead of     *
+      *  letting it be typed by hand.                                 *
+      *================================================================*
+       01  USRSEC-RECORD.
+           05  USRSEC-USER-ID          PIC X(5).
+           05  USRSEC-USER-NAME        PIC X(23).
+           05  USRSEC-USER-TYPE        PIC X(1).
+               88  USRSEC-TELLER                 VALUE 'T'.
+               88  USRSEC-SUPERVISOR             VALUE 'S'.
+           05  USRSEC-ACTIVE-SW        PIC X(1).
+               88  USRSEC-ACTIVE                 VALUE 'Y'.
