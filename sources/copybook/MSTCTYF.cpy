@@ -0,0 +1,18 @@
+      *================================================================*
+      *  MSTCTYF - State / Postal Code / Country Reference Record     *
+      *  Keyed (indexed) by STCTY-KEY (country code + state code).    *
+      *  Used to cross-validate MSTATEI/MPSTCDEI/MCNTRYI on BANK80A   *
+      *  and to drive postal-code formatting for the mailing extract. *
+      *================================================================*
+       01  STCTY-RECORD.
+           05  STCTY-KEY.
+               10  STCTY-CNTRY-CD      PIC X(6).
+               10  STCTY-STATE-CD      PIC X(2).
+           05  STCTY-CNTRY-NAME        PIC X(20).
+           05  STCTY-STATE-NAME        PIC X(20).
+           05  STCTY-PSTCDE-TYPE       PIC X(1).
+               88  STCTY-PSTCDE-NUMERIC          VALUE 'N'.
+               88  STCTY-PSTCDE-ALPHANUMERIC     VALUE 'A'.
+           05  STCTY-PSTCDE-FORMAT     PIC X(10).
+           05  STCTY-ACTIVE-SW         PIC X(1).
+               88  STCTY-ACTIVE                  VALUE 'Y'.
