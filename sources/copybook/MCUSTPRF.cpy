@@ -0,0 +1,15 @@
+      *================================================================*
+      *  MCUSTPRF - Customer Preference Record                        *
+      *  Keyed (indexed) by CUSTPRF-CUST-ID.  Holds the member's       *
+      *  paperless-statement and marketing-contact elections entered   *
+      *  on BANK80A (OPT1I/OPT2I) and honored by downstream statement  *
+      *  printing and marketing mailing-list selection.                *
+      *================================================================*
+       01  CUSTPRF-RECORD.
+           05  CUSTPRF-CUST-ID         PIC 9(9).
+           05  CUSTPRF-PAPERLESS-SW    PIC X(1).
+               88  CUSTPRF-PAPERLESS            VALUE 'Y'.
+               88  CUSTPRF-PRINT-STMT           VALUE 'N'.
+           05  CUSTPRF-MKTG-OPTIN-SW   PIC X(1).
+               88  CUSTPRF-MKTG-OPTIN           VALUE 'Y'.
+               88  CUSTPRF-MKTG-OPTOUT          VALUE 'N'.
