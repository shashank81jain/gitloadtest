@@ -0,0 +1,14 @@
+      *================================================================*
+      *  MEMLSUSP - Rejected E-mail Suspense Record                   *
+      *  Written by BANK80A whenever MEMAILI fails the e-mail format   *
+      *  check, so the attempted address is not simply lost and can    *
+      *  be reviewed/corrected by the back office.  The rest of the    *
+      *  member's update (address/state/postal/country) still posts.  *
+      *================================================================*
+       01  EMLSUSP-RECORD.
+           05  EMLSUSP-CUST-ID           PIC 9(9).
+           05  EMLSUSP-USER-ID           PIC X(5).
+           05  EMLSUSP-TRAN-ID           PIC X(4).
+           05  EMLSUSP-DATE              PIC X(11).
+           05  EMLSUSP-TIME              PIC X(8).
+           05  EMLSUSP-REJECTED-EMAIL    PIC X(30).
