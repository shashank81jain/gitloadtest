@@ -0,0 +1,25 @@
+      *================================================================*
+      *  MADRAUD - Address/Email Change Audit Record                  *
+      *  Before/after image written by BANK80A for every member       *
+      *  address or e-mail change, plus the who/what/when of the      *
+      *  update.  Read sequentially by nightly batch (report and      *
+      *  reconciliation processing).                                  *
+      *================================================================*
+       01  ADRAUD-RECORD.
+           05  ADRAUD-CUST-ID          PIC 9(9).
+           05  ADRAUD-USER-ID          PIC X(5).
+           05  ADRAUD-TRAN-ID          PIC X(4).
+           05  ADRAUD-DATE             PIC X(11).
+           05  ADRAUD-TIME             PIC X(8).
+           05  ADRAUD-OLD-ADDR1        PIC X(25).
+           05  ADRAUD-NEW-ADDR1        PIC X(25).
+           05  ADRAUD-OLD-ADDR2        PIC X(25).
+           05  ADRAUD-NEW-ADDR2        PIC X(25).
+           05  ADRAUD-OLD-STATE        PIC X(2).
+           05  ADRAUD-NEW-STATE        PIC X(2).
+           05  ADRAUD-OLD-PSTCDE       PIC X(7).
+           05  ADRAUD-NEW-PSTCDE       PIC X(7).
+           05  ADRAUD-OLD-CNTRY        PIC X(6).
+           05  ADRAUD-NEW-CNTRY        PIC X(6).
+           05  ADRAUD-OLD-EMAIL        PIC X(30).
+           05  ADRAUD-NEW-EMAIL        PIC X(30).
