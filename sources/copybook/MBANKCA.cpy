@@ -0,0 +1,15 @@
+      *================================================================*
+      *  MBANKCA - BANK80A Pseudo-Conversational COMMAREA             *
+      *  Carries the signed-on teller and the member being maintained *
+      *  across the pseudo-conversational legs of the BANK80A/        *
+      *  HELP80A transactions.                                        *
+      *================================================================*
+       01  DFHCOMMAREA.
+           05  CA-USER-ID              PIC X(5).
+           05  CA-USER-NAME            PIC X(23).
+           05  CA-CUST-ID              PIC 9(9).
+           05  CA-TRAN-ID              PIC X(4).
+           05  CA-SCRN-ID              PIC X(6).
+           05  CA-FIRST-TIME-SW        PIC X.
+               88  CA-FIRST-TIME                VALUE 'Y'.
+               88  CA-NOT-FIRST-TIME             VALUE 'N'.
