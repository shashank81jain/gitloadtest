@@ -0,0 +1,17 @@
+      *================================================================*
+      *  MCHKPT - BANK80A Entry Checkpoint Record                     *
+      *  Snapshot of the field values a teller has keyed on BANK80A,   *
+      *  saved to a temporary storage queue keyed by user id so an     *
+      *  interrupted update can be restored the next time that user    *
+      *  enters the transaction, instead of starting over.             *
+      *================================================================*
+       01  CHKPT-RECORD.
+           05  CHKPT-CUST-ID           PIC 9(9).
+           05  CHKPT-ADDR1             PIC X(25).
+           05  CHKPT-ADDR2             PIC X(25).
+           05  CHKPT-STATE             PIC X(2).
+           05  CHKPT-PSTCDE            PIC X(7).
+           05  CHKPT-CNTRY             PIC X(6).
+           05  CHKPT-EMAIL             PIC X(30).
+           05  CHKPT-OPT1              PIC X(1).
+           05  CHKPT-OPT2              PIC X(1).
